@@ -1,8 +1,9 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UPPERCASE.
-      *> Reads records from input file, converts name field to
-      *> uppercase, writes to output file.
-      *> Demonstrates a simple transformation pattern.
+      *> Reads customer records from input file, applies a
+      *> case-normalization transform to whichever fields the
+      *> parameter file names, writes to output file.
+      *> Demonstrates a simple config-driven transformation pattern.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,29 +12,58 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-FILE   ASSIGN TO WS-PARM-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  INPUT-FILE.
        01  INPUT-RECORD.
-           05  IN-ID          PIC 9(4).
-           05  IN-NAME        PIC X(20).
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==IN-CUST-ID==
+               ==DS-CUST-NAME== BY ==IN-CUST-NAME==
+               ==DS-BALANCE==   BY ==IN-BALANCE==.
 
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD.
-           05  OUT-ID         PIC 9(4).
-           05  OUT-NAME       PIC X(20).
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==OUT-CUST-ID==
+               ==DS-CUST-NAME== BY ==OUT-CUST-NAME==
+               ==DS-BALANCE==   BY ==OUT-BALANCE==.
+
+      *> Parameter file: one record per field to transform, naming the
+      *> field and the case mode to apply (U upper, L lower, P proper).
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-FIELD-NAME    PIC X(10).
+           05  PARM-MODE          PIC X(1).
 
        WORKING-STORAGE SECTION.
        01  WS-INPUT-PATH      PIC X(256).
        01  WS-OUTPUT-PATH     PIC X(256).
+       01  WS-PARM-PATH       PIC X(256).
        01  WS-EOF-FLAG        PIC 9 VALUE 0.
+       01  WS-PARM-EOF-SW     PIC 9 VALUE 0.
+           88  WS-PARM-EOF           VALUE 1.
+
+      *> In-memory copy of the parameter file, consulted once per
+      *> detail record instead of re-reading PARM-FILE every time.
+       01  WS-PARM-COUNT      PIC 99 VALUE 0.
+       01  WS-PARM-TABLE.
+           05  WS-PARM-ENTRY OCCURS 10 TIMES.
+               10  WS-PARM-FIELD      PIC X(10).
+               10  WS-PARM-TRANSFORM  PIC X(1).
+       01  WS-PARM-IDX        PIC 99.
+       01  WS-CASE-IDX        PIC 99.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            ACCEPT WS-INPUT-PATH  FROM ENVIRONMENT "DD_INPUT_FILE"
            ACCEPT WS-OUTPUT-PATH FROM ENVIRONMENT "DD_OUTPUT_FILE"
+           ACCEPT WS-PARM-PATH   FROM ENVIRONMENT "DD_PARM_FILE"
+
+           PERFORM LOAD-PARMS
 
            OPEN INPUT  INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE
@@ -44,6 +74,30 @@
            CLOSE OUTPUT-FILE
            STOP RUN.
 
+       LOAD-PARMS.
+           OPEN INPUT PARM-FILE
+           PERFORM READ-PARM
+           PERFORM READ-PARM UNTIL WS-PARM-EOF
+           CLOSE PARM-FILE
+           .
+
+       READ-PARM.
+           READ PARM-FILE
+               AT END
+                   SET WS-PARM-EOF TO TRUE
+               NOT AT END
+                   IF WS-PARM-COUNT < 10
+                       ADD 1 TO WS-PARM-COUNT
+                       MOVE PARM-FIELD-NAME
+                           TO WS-PARM-FIELD (WS-PARM-COUNT)
+                       MOVE PARM-MODE
+                           TO WS-PARM-TRANSFORM (WS-PARM-COUNT)
+                   ELSE
+                       DISPLAY "UPPERCASE: PARM-FILE HAS MORE THAN 10 "
+                           "ENTRIES, IGNORING " PARM-FIELD-NAME
+                   END-IF
+           END-READ.
+
        READ-PROCESS.
            READ INPUT-FILE
                AT END
@@ -53,7 +107,66 @@
            END-READ.
 
        PROCESS-RECORD.
-           MOVE IN-ID TO OUT-ID
-           MOVE FUNCTION UPPER-CASE(IN-NAME) TO OUT-NAME
+           MOVE IN-CUST-ID   TO OUT-CUST-ID
+           MOVE IN-BALANCE   TO OUT-BALANCE
+           MOVE IN-CUST-NAME TO OUT-CUST-NAME
+
+           PERFORM APPLY-TRANSFORM
+               VARYING WS-PARM-IDX FROM 1 BY 1
+               UNTIL WS-PARM-IDX > WS-PARM-COUNT
+
            WRITE OUTPUT-RECORD
            .
+
+      *> Dispatches on the field name PARM-FILE supplied. CUST-NAME is
+      *> the only alphanumeric field CUSTREC defines today, so it is
+      *> the only one wired up below; adding another alphanumeric field
+      *> to CUSTREC later just needs another WHEN here and a matching
+      *> APPLY-*-TRANSFORM paragraph, not a copy-pasted program.
+       APPLY-TRANSFORM.
+           EVALUATE WS-PARM-FIELD (WS-PARM-IDX)
+               WHEN 'CUST-NAME'
+                   PERFORM APPLY-CUST-NAME-TRANSFORM
+               WHEN OTHER
+                   DISPLAY "UPPERCASE: PARM-FILE NAMES UNKNOWN FIELD '"
+                       WS-PARM-FIELD (WS-PARM-IDX) "', IGNORING"
+           END-EVALUATE
+           .
+
+       APPLY-CUST-NAME-TRANSFORM.
+           EVALUATE WS-PARM-TRANSFORM (WS-PARM-IDX)
+               WHEN 'U'
+                   MOVE FUNCTION UPPER-CASE (OUT-CUST-NAME)
+                       TO OUT-CUST-NAME
+               WHEN 'L'
+                   MOVE FUNCTION LOWER-CASE (OUT-CUST-NAME)
+                       TO OUT-CUST-NAME
+               WHEN 'P'
+                   PERFORM PROPER-CASE-NAME
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+      *> Lower-cases the whole field, then re-uppercases the first
+      *> letter of every word (a run of characters following a space
+      *> or the start of the field).
+       PROPER-CASE-NAME.
+           MOVE FUNCTION LOWER-CASE (OUT-CUST-NAME) TO OUT-CUST-NAME
+           PERFORM CAPITALIZE-CHAR
+               VARYING WS-CASE-IDX FROM 1 BY 1
+               UNTIL WS-CASE-IDX > 30
+           .
+
+       CAPITALIZE-CHAR.
+           IF WS-CASE-IDX = 1
+               MOVE FUNCTION UPPER-CASE (OUT-CUST-NAME (WS-CASE-IDX:1))
+                   TO OUT-CUST-NAME (WS-CASE-IDX:1)
+           ELSE
+               IF OUT-CUST-NAME (WS-CASE-IDX - 1:1) = SPACE
+                   MOVE FUNCTION UPPER-CASE
+                       (OUT-CUST-NAME (WS-CASE-IDX:1))
+                       TO OUT-CUST-NAME (WS-CASE-IDX:1)
+               END-IF
+           END-IF
+           .
