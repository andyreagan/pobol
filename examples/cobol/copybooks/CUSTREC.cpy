@@ -0,0 +1,15 @@
+      *> CUSTREC - canonical customer record fields.
+      *> COPYbook shared by every program that reads or writes a
+      *> customer record, so a field layout change only has to be
+      *> made once. Include with REPLACING to supply the field names
+      *> for the record it is going into, e.g.:
+      *>     01  INPUT-RECORD.
+      *>         COPY CUSTREC REPLACING
+      *>             ==DS-CUST-ID==   BY ==IN-CUST-ID==
+      *>             ==DS-CUST-NAME== BY ==IN-CUST-NAME==
+      *>             ==DS-BALANCE==   BY ==IN-BALANCE==.
+      *> DS-BALANCE is signed: a negative balance is a credit account
+      *> (we owe the customer), not an error.
+           05  DS-CUST-ID           PIC 9(6).
+           05  DS-CUST-NAME         PIC X(30).
+           05  DS-BALANCE           PIC S9(7)V9(2).
