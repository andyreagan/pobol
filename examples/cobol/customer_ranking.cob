@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-RANKING.
+      *> Takes CUSTOMER-REPORT's OUTPUT-FILE, orders it by OUT-BALANCE
+      *> descending using the SORT verb, and writes a ranked top-N
+      *> report with a sequence number per customer so leadership can
+      *> get a "top accounts" list straight out of the batch run
+      *> instead of exporting OUTPUT-FILE to a spreadsheet to sort it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE  ASSIGN TO WS-INPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO WS-SORT-WORK-PATH.
+           SELECT SORTED-FILE ASSIGN TO WS-SORTED-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANKING-FILE ASSIGN TO WS-RANKING-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INPUT-FILE.
+       01  INPUT-RECORD.
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==IN-CUST-ID==
+               ==DS-CUST-NAME== BY ==IN-CUST-NAME==
+               ==DS-BALANCE==   BY ==IN-BALANCE==.
+           05  IN-DISCOUNT      PIC 9(7)V9(2).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==SRT-CUST-ID==
+               ==DS-CUST-NAME== BY ==SRT-CUST-NAME==
+               ==DS-BALANCE==   BY ==SRT-BALANCE==.
+           05  SRT-DISCOUNT     PIC 9(7)V9(2).
+
+       FD  SORTED-FILE.
+       01  SORTED-RECORD.
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==SRT-OUT-CUST-ID==
+               ==DS-CUST-NAME== BY ==SRT-OUT-CUST-NAME==
+               ==DS-BALANCE==   BY ==SRT-OUT-BALANCE==.
+           05  SRT-OUT-DISCOUNT PIC 9(7)V9(2).
+
+       FD  RANKING-FILE.
+       01  RANKING-RECORD.
+           05  RNK-RANK         PIC 9(6).
+           05  RNK-CUST-ID      PIC 9(6).
+           05  RNK-CUST-NAME    PIC X(30).
+           05  RNK-BALANCE      PIC S9(7)V9(2).
+           05  RNK-DISCOUNT     PIC 9(7)V9(2).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-PATH        PIC X(256).
+       01  WS-SORT-WORK-PATH    PIC X(256).
+       01  WS-SORTED-PATH       PIC X(256).
+       01  WS-RANKING-PATH      PIC X(256).
+       01  WS-EOF-FLAG          PIC 9 VALUE 0.
+
+       01  WS-TOP-N-IN          PIC X(6).
+       01  WS-TOP-N             PIC 9(6) VALUE 9999.
+       01  WS-RANK-COUNT        PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-INPUT-PATH   FROM ENVIRONMENT "DD_INPUT_FILE"
+           ACCEPT WS-RANKING-PATH
+               FROM ENVIRONMENT "DD_RANKING_FILE"
+           ACCEPT WS-SORT-WORK-PATH
+               FROM ENVIRONMENT "DD_SORT_WORK_FILE"
+           ACCEPT WS-SORTED-PATH
+               FROM ENVIRONMENT "DD_SORTED_FILE"
+           ACCEPT WS-TOP-N-IN     FROM ENVIRONMENT "DD_TOP_N"
+           IF WS-TOP-N-IN NOT = SPACES
+               IF FUNCTION TEST-NUMVAL (FUNCTION TRIM (WS-TOP-N-IN)) = 0
+                   COMPUTE WS-TOP-N =
+                       FUNCTION NUMVAL (FUNCTION TRIM (WS-TOP-N-IN))
+               ELSE
+                   DISPLAY "CUSTOMER-RANKING: DD_TOP_N VALUE '"
+                       FUNCTION TRIM (WS-TOP-N-IN)
+                       "' IS NOT NUMERIC, USING DEFAULT TOP-N"
+               END-IF
+           END-IF
+
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SRT-BALANCE
+               USING INPUT-FILE
+               GIVING SORTED-FILE
+
+           OPEN INPUT SORTED-FILE
+           OPEN OUTPUT RANKING-FILE
+           PERFORM WRITE-RANKING UNTIL WS-EOF-FLAG = 1
+           CLOSE SORTED-FILE
+           CLOSE RANKING-FILE
+           STOP RUN.
+
+       WRITE-RANKING.
+           READ SORTED-FILE
+               AT END
+                   MOVE 1 TO WS-EOF-FLAG
+               NOT AT END
+                   IF WS-RANK-COUNT < WS-TOP-N
+                       ADD 1 TO WS-RANK-COUNT
+                       MOVE WS-RANK-COUNT     TO RNK-RANK
+                       MOVE SRT-OUT-CUST-ID   TO RNK-CUST-ID
+                       MOVE SRT-OUT-CUST-NAME TO RNK-CUST-NAME
+                       MOVE SRT-OUT-BALANCE   TO RNK-BALANCE
+                       MOVE SRT-OUT-DISCOUNT  TO RNK-DISCOUNT
+                       WRITE RANKING-RECORD
+                   ELSE
+                       MOVE 1 TO WS-EOF-FLAG
+                   END-IF
+           END-READ.
