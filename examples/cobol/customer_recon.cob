@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-RECON.
+      *> Companion run to CUSTOMER-REPORT. Matches yesterday's
+      *> OUTPUT-FILE against today's by OUT-CUST-ID and reports which
+      *> customers are NEW, CHANGED (balance or discount moved) or
+      *> CLOSED, with before/after balance and discount, so account
+      *> churn doesn't have to be spotted by eye in a spreadsheet.
+      *> Both files are assumed to arrive in ascending OUT-CUST-ID
+      *> order, which CUSTOMER-REPORT guarantees since it now reads
+      *> the customer master in indexed key sequence.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIOR-FILE     ASSIGN TO
+               WS-PRIOR-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CURRENT-FILE   ASSIGN TO
+               WS-CURRENT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO
+               WS-EXCEPTION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PRIOR-FILE.
+       01  PRIOR-RECORD.
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==PR-CUST-ID==
+               ==DS-CUST-NAME== BY ==PR-CUST-NAME==
+               ==DS-BALANCE==   BY ==PR-BALANCE==.
+           05  PR-DISCOUNT    PIC 9(7)V9(2).
+
+       FD  CURRENT-FILE.
+       01  CURRENT-RECORD.
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==CU-CUST-ID==
+               ==DS-CUST-NAME== BY ==CU-CUST-NAME==
+               ==DS-BALANCE==   BY ==CU-BALANCE==.
+           05  CU-DISCOUNT    PIC 9(7)V9(2).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EX-CUST-ID         PIC 9(6).
+           05  EX-STATUS          PIC X(7).
+           05  EX-PRIOR-BALANCE   PIC S9(7)V9(2).
+           05  EX-CURRENT-BALANCE PIC S9(7)V9(2).
+           05  EX-PRIOR-DISCOUNT  PIC 9(7)V9(2).
+           05  EX-CURRENT-DISCOUNT PIC 9(7)V9(2).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRIOR-PATH      PIC X(256).
+       01  WS-CURRENT-PATH    PIC X(256).
+       01  WS-EXCEPTION-PATH  PIC X(256).
+
+       01  WS-PRIOR-SW        PIC 9 VALUE 0.
+           88  WS-PRIOR-EOF          VALUE 1.
+       01  WS-CURRENT-SW      PIC 9 VALUE 0.
+           88  WS-CURRENT-EOF        VALUE 1.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-PRIOR-PATH     FROM ENVIRONMENT "DD_PRIOR_FILE"
+           ACCEPT WS-CURRENT-PATH   FROM ENVIRONMENT "DD_CURRENT_FILE"
+           ACCEPT WS-EXCEPTION-PATH FROM ENVIRONMENT "DD_EXCEPTION_FILE"
+
+           OPEN INPUT  PRIOR-FILE
+           OPEN INPUT  CURRENT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+
+           PERFORM READ-PRIOR
+           PERFORM READ-CURRENT
+
+           PERFORM MATCH-RECORDS
+               UNTIL WS-PRIOR-EOF AND WS-CURRENT-EOF
+
+           CLOSE PRIOR-FILE
+           CLOSE CURRENT-FILE
+           CLOSE EXCEPTION-FILE
+           STOP RUN.
+
+       READ-PRIOR.
+           READ PRIOR-FILE
+               AT END
+                   SET WS-PRIOR-EOF TO TRUE
+           END-READ.
+
+       READ-CURRENT.
+           READ CURRENT-FILE
+               AT END
+                   SET WS-CURRENT-EOF TO TRUE
+           END-READ.
+
+       MATCH-RECORDS.
+           EVALUATE TRUE
+               WHEN WS-PRIOR-EOF
+                   PERFORM WRITE-NEW-EXCEPTION
+                   PERFORM READ-CURRENT
+               WHEN WS-CURRENT-EOF
+                   PERFORM WRITE-CLOSED-EXCEPTION
+                   PERFORM READ-PRIOR
+               WHEN PR-CUST-ID = CU-CUST-ID
+                   IF PR-BALANCE NOT = CU-BALANCE
+                    OR PR-DISCOUNT NOT = CU-DISCOUNT
+                       PERFORM WRITE-CHANGED-EXCEPTION
+                   END-IF
+                   PERFORM READ-PRIOR
+                   PERFORM READ-CURRENT
+               WHEN PR-CUST-ID < CU-CUST-ID
+                   PERFORM WRITE-CLOSED-EXCEPTION
+                   PERFORM READ-PRIOR
+               WHEN OTHER
+                   PERFORM WRITE-NEW-EXCEPTION
+                   PERFORM READ-CURRENT
+           END-EVALUATE
+           .
+
+       WRITE-NEW-EXCEPTION.
+           MOVE CU-CUST-ID  TO EX-CUST-ID
+           MOVE 'NEW'       TO EX-STATUS
+           MOVE 0           TO EX-PRIOR-BALANCE
+           MOVE 0           TO EX-PRIOR-DISCOUNT
+           MOVE CU-BALANCE  TO EX-CURRENT-BALANCE
+           MOVE CU-DISCOUNT TO EX-CURRENT-DISCOUNT
+           WRITE EXCEPTION-RECORD
+           .
+
+       WRITE-CLOSED-EXCEPTION.
+           MOVE PR-CUST-ID  TO EX-CUST-ID
+           MOVE 'CLOSED'    TO EX-STATUS
+           MOVE PR-BALANCE  TO EX-PRIOR-BALANCE
+           MOVE PR-DISCOUNT TO EX-PRIOR-DISCOUNT
+           MOVE 0           TO EX-CURRENT-BALANCE
+           MOVE 0           TO EX-CURRENT-DISCOUNT
+           WRITE EXCEPTION-RECORD
+           .
+
+       WRITE-CHANGED-EXCEPTION.
+           MOVE PR-CUST-ID  TO EX-CUST-ID
+           MOVE 'CHANGED'   TO EX-STATUS
+           MOVE PR-BALANCE  TO EX-PRIOR-BALANCE
+           MOVE PR-DISCOUNT TO EX-PRIOR-DISCOUNT
+           MOVE CU-BALANCE  TO EX-CURRENT-BALANCE
+           MOVE CU-DISCOUNT TO EX-CURRENT-DISCOUNT
+           WRITE EXCEPTION-RECORD
+           .
