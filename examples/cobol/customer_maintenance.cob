@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MAINTENANCE.
+      *> Applies a transaction file of add/change/delete actions to the
+      *> indexed customer master that feeds CUSTOMER-REPORT, so account
+      *> upkeep stops being a hand-edit of the flat input file (which
+      *> is how duplicate IDs and typos in IN-CUST-NAME crept in).
+      *> Each transaction is validated before it touches the master;
+      *> anything that fails validation, or that doesn't apply cleanly
+      *> (add of a duplicate ID, change or delete of an unknown ID),
+      *> is written to REJECT-FILE with a reason code instead of
+      *> aborting the run.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO
+               WS-MASTER-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-CUST-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO
+               WS-TRANSACTION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO
+               WS-REJECT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==MST-CUST-ID==
+               ==DS-CUST-NAME== BY ==MST-CUST-NAME==
+               ==DS-BALANCE==   BY ==MST-BALANCE==.
+
+      *> Transaction record: same customer fields as the master, plus
+      *> a leading action code. A = add, C = change, D = delete.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TXN-ACTION       PIC X(1).
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==TXN-CUST-ID==
+               ==DS-CUST-NAME== BY ==TXN-CUST-NAME==
+               ==DS-BALANCE==   BY ==TXN-BALANCE==.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-INPUT-DATA     PIC X(46).
+           05  REJ-REASON-CODE    PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-PATH       PIC X(256).
+       01  WS-TRANSACTION-PATH  PIC X(256).
+       01  WS-REJECT-PATH       PIC X(256).
+       01  WS-EOF-FLAG          PIC 9 VALUE 0.
+
+       01  WS-RECORDS-READ      PIC 9(6) VALUE 0.
+       01  WS-ADDED             PIC 9(6) VALUE 0.
+       01  WS-CHANGED           PIC 9(6) VALUE 0.
+       01  WS-DELETED           PIC 9(6) VALUE 0.
+       01  WS-REJECTED          PIC 9(6) VALUE 0.
+
+       01  WS-VALID-RECORD      PIC 9 VALUE 1.
+           88  WS-RECORD-IS-VALID       VALUE 1.
+           88  WS-RECORD-IS-INVALID     VALUE 0.
+       01  WS-REJECT-REASON     PIC X(10).
+
+       01  WS-MASTER-STATUS     PIC X(2).
+           88  WS-MASTER-FOUND         VALUE '00'.
+           88  WS-MASTER-NOT-FOUND     VALUE '23'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-MASTER-PATH
+               FROM ENVIRONMENT "DD_MASTER_FILE"
+           ACCEPT WS-TRANSACTION-PATH
+               FROM ENVIRONMENT "DD_TRANSACTION_FILE"
+           ACCEPT WS-REJECT-PATH
+               FROM ENVIRONMENT "DD_REJECT_FILE"
+
+           OPEN I-O   MASTER-FILE
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT REJECT-FILE
+
+           PERFORM READ-PROCESS UNTIL WS-EOF-FLAG = 1
+
+           CLOSE MASTER-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE REJECT-FILE
+
+           DISPLAY "TRANSACTIONS READ: " WS-RECORDS-READ
+           DISPLAY "ADDED:             " WS-ADDED
+           DISPLAY "CHANGED:           " WS-CHANGED
+           DISPLAY "DELETED:           " WS-DELETED
+           DISPLAY "REJECTED:          " WS-REJECTED
+           STOP RUN.
+
+       READ-PROCESS.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 1 TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM VALIDATE-TRANSACTION
+                   IF WS-RECORD-IS-VALID
+                       PERFORM APPLY-TRANSACTION
+                   ELSE
+                       PERFORM REJECT-TRANSACTION-OUT
+                   END-IF
+           END-READ.
+
+       VALIDATE-TRANSACTION.
+           SET WS-RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF TXN-ACTION NOT = 'A' AND NOT = 'C' AND NOT = 'D'
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE 'BAD-ACTN' TO WS-REJECT-REASON
+           ELSE
+               IF TXN-CUST-ID NOT NUMERIC
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE 'BAD-ID'    TO WS-REJECT-REASON
+               ELSE
+                   IF TXN-ACTION NOT = 'D'
+                       IF TXN-BALANCE NOT NUMERIC
+                           SET WS-RECORD-IS-INVALID TO TRUE
+                           MOVE 'BAD-BAL' TO WS-REJECT-REASON
+                       ELSE
+                           IF TXN-CUST-NAME = SPACES
+                               SET WS-RECORD-IS-INVALID TO TRUE
+                               MOVE 'BLANK-NAME' TO WS-REJECT-REASON
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       REJECT-TRANSACTION-OUT.
+           MOVE TRANSACTION-RECORD TO REJ-INPUT-DATA
+           MOVE WS-REJECT-REASON   TO REJ-REASON-CODE
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECTED
+           .
+
+       APPLY-TRANSACTION.
+           EVALUATE TXN-ACTION
+               WHEN 'A'
+                   PERFORM APPLY-ADD
+               WHEN 'C'
+                   PERFORM APPLY-CHANGE
+               WHEN 'D'
+                   PERFORM APPLY-DELETE
+           END-EVALUATE
+           .
+
+       APPLY-ADD.
+           MOVE TXN-CUST-ID TO MST-CUST-ID
+           READ MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF WS-MASTER-FOUND
+               MOVE 'DUP-ID' TO WS-REJECT-REASON
+               PERFORM REJECT-TRANSACTION-OUT
+           ELSE
+               MOVE TXN-CUST-ID   TO MST-CUST-ID
+               MOVE TXN-CUST-NAME TO MST-CUST-NAME
+               MOVE TXN-BALANCE   TO MST-BALANCE
+               WRITE MASTER-RECORD
+                   INVALID KEY
+                       MOVE 'DUP-ID' TO WS-REJECT-REASON
+                       PERFORM REJECT-TRANSACTION-OUT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ADDED
+               END-WRITE
+           END-IF
+           .
+
+       APPLY-CHANGE.
+           MOVE TXN-CUST-ID TO MST-CUST-ID
+           READ MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF WS-MASTER-NOT-FOUND
+               MOVE 'NOT-FOUND' TO WS-REJECT-REASON
+               PERFORM REJECT-TRANSACTION-OUT
+           ELSE
+               MOVE TXN-CUST-NAME TO MST-CUST-NAME
+               MOVE TXN-BALANCE   TO MST-BALANCE
+               REWRITE MASTER-RECORD
+                   INVALID KEY
+                       MOVE 'NOT-FOUND' TO WS-REJECT-REASON
+                       PERFORM REJECT-TRANSACTION-OUT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CHANGED
+               END-REWRITE
+           END-IF
+           .
+
+       APPLY-DELETE.
+           MOVE TXN-CUST-ID TO MST-CUST-ID
+           READ MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF WS-MASTER-NOT-FOUND
+               MOVE 'NOT-FOUND' TO WS-REJECT-REASON
+               PERFORM REJECT-TRANSACTION-OUT
+           ELSE
+               DELETE MASTER-FILE RECORD
+                   INVALID KEY
+                       MOVE 'NOT-FOUND' TO WS-REJECT-REASON
+                       PERFORM REJECT-TRANSACTION-OUT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-DELETED
+               END-DELETE
+           END-IF
+           .
