@@ -1,7 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTOMER-REPORT.
-      *> Reads a customer input file, computes a 10% discount for
-      *> anyone whose balance > 1000, writes an output report file.
+      *> Reads the indexed customer master, applies a tiered discount
+      *> schedule based on balance, writes an output report file.
       *> This demonstrates the file I/O pattern pycobol wraps.
 
        ENVIRONMENT DIVISION.
@@ -9,48 +9,251 @@
        FILE-CONTROL.
            SELECT INPUT-FILE  ASSIGN TO
                WS-INPUT-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IN-CUST-ID.
            SELECT OUTPUT-FILE ASSIGN TO
                WS-OUTPUT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO
+               WS-CONTROL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO
+               WS-REJECT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO
+               WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUN-LOG-FILE ASSIGN TO
+               WS-RUN-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-LOG-STATUS.
+           SELECT HIGH-BALANCE-FILE ASSIGN TO
+               WS-HIGH-BALANCE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Generic pair used only to truncate a report file back to a
+      *> checkpointed record count before a restart re-extends it, so
+      *> a restart never re-writes records the aborted run already
+      *> committed. Assigned dynamically to whichever file is being
+      *> truncated; see TRUNCATE-FILE.
+           SELECT TRUNC-SOURCE-FILE ASSIGN TO
+               WS-TRUNC-SRC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRUNC-TARGET-FILE ASSIGN TO
+               WS-TRUNC-TMP-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  INPUT-FILE.
        01  INPUT-RECORD.
-           05  IN-CUST-ID     PIC 9(6).
-           05  IN-CUST-NAME   PIC X(30).
-           05  IN-BALANCE     PIC 9(7)V9(2).
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==IN-CUST-ID==
+               ==DS-CUST-NAME== BY ==IN-CUST-NAME==
+               ==DS-BALANCE==   BY ==IN-BALANCE==.
 
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD.
-           05  OUT-CUST-ID    PIC 9(6).
-           05  OUT-CUST-NAME  PIC X(30).
-           05  OUT-BALANCE    PIC 9(7)V9(2).
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==OUT-CUST-ID==
+               ==DS-CUST-NAME== BY ==OUT-CUST-NAME==
+               ==DS-BALANCE==   BY ==OUT-BALANCE==.
            05  OUT-DISCOUNT   PIC 9(7)V9(2).
 
+      *> Control-totals file: one record written after the last detail
+      *> record, so billing can pick up authoritative run totals
+      *> instead of recomputing them from OUTPUT-FILE.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-RECORD-COUNT   PIC 9(6).
+           05  CTL-TOTAL-BALANCE  PIC S9(9)V9(2).
+           05  CTL-TOTAL-DISCOUNT PIC 9(9)V9(2).
+
+      *> Reject file: bad input records are copied here verbatim,
+      *> tagged with a reason code, instead of flowing into
+      *> OUTPUT-FILE with garbage computed from them.
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-INPUT-DATA     PIC X(45).
+           05  REJ-REASON-CODE    PIC X(10).
+
+      *> Checkpoint log: one record is appended every WS-CHECKPOINT-
+      *> INTERVAL records so a restart can resume without a full
+      *> reprocess. The last record in the file is the restart point.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-CUST-ID       PIC 9(6).
+           05  CKPT-RECORDS-READ  PIC 9(6).
+           05  CKPT-REJECTED      PIC 9(6).
+           05  CKPT-TOTAL-BALANCE PIC S9(9)V9(2).
+           05  CKPT-TOTAL-DISCOUNT PIC 9(9)V9(2).
+           05  CKPT-HIGH-BALANCE-COUNT PIC 9(6).
+
+      *> Run-control audit log: one record appended every execution so
+      *> "when did this file last get processed, and with what
+      *> volume" can be answered without digging through the job
+      *> scheduler.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD.
+           05  RLOG-RUN-DATE      PIC 9(8).
+           05  RLOG-RUN-TIME      PIC 9(8).
+           05  RLOG-INPUT-PATH    PIC X(256).
+           05  RLOG-OUTPUT-PATH   PIC X(256).
+           05  RLOG-RECORDS-READ  PIC 9(6).
+           05  RLOG-TOTAL-BALANCE  PIC S9(9)V9(2).
+           05  RLOG-TOTAL-DISCOUNT PIC 9(9)V9(2).
+
+      *> High-balance exception file: a short, targeted duplicate of
+      *> any OUTPUT-FILE record above WS-HIGH-BALANCE-THRESHOLD, so
+      *> credit review doesn't have to filter the full report.
+       FD  HIGH-BALANCE-FILE.
+       01  HIGH-BALANCE-RECORD.
+           05  HB-CUST-ID     PIC 9(6).
+           05  HB-CUST-NAME   PIC X(30).
+           05  HB-BALANCE     PIC S9(7)V9(2).
+           05  HB-DISCOUNT    PIC 9(7)V9(2).
+
+      *> Raw-line copy used by TRUNCATE-FILE. Widest real detail
+      *> record here is 55 bytes, so 256 leaves ample headroom without
+      *> caring which record layout is actually being copied.
+       FD  TRUNC-SOURCE-FILE.
+       01  TRUNC-SOURCE-RECORD    PIC X(256).
+
+       FD  TRUNC-TARGET-FILE.
+       01  TRUNC-TARGET-RECORD    PIC X(256).
+
        WORKING-STORAGE SECTION.
        01  WS-INPUT-PATH      PIC X(256).
        01  WS-OUTPUT-PATH     PIC X(256).
+       01  WS-CONTROL-PATH    PIC X(256).
+       01  WS-REJECT-PATH     PIC X(256).
+       01  WS-CHECKPOINT-PATH PIC X(256).
+       01  WS-RUN-LOG-PATH    PIC X(256).
+       01  WS-RUN-DATE        PIC 9(8).
+       01  WS-RUN-TIME        PIC 9(8).
+       01  WS-RUN-LOG-STATUS  PIC X(2).
+       01  WS-HIGH-BALANCE-PATH        PIC X(256).
+       01  WS-HIGH-BALANCE-THRESHOLD-IN PIC X(15).
+       01  WS-HIGH-BALANCE-THRESHOLD-TRIM PIC X(15).
+       01  WS-HIGH-BALANCE-THRESHOLD   PIC 9(7)V9(2) VALUE 10000.00.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+       01  WS-RESTART-FLAG    PIC X(1) VALUE 'N'.
+           88  WS-RESTART-REQUESTED    VALUE 'Y'.
+       01  WS-CKPT-EOF-SW     PIC 9 VALUE 0.
+           88  WS-CKPT-EOF           VALUE 1.
        01  WS-EOF-FLAG        PIC 9 VALUE 0.
        01  WS-DISCOUNT        PIC 9(7)V9(2).
        01  WS-RECORDS-READ    PIC 9(6) VALUE 0.
+       01  WS-REJECTED        PIC 9(6) VALUE 0.
+       01  WS-TOTAL-BALANCE   PIC S9(9)V9(2) VALUE 0.
+       01  WS-TOTAL-DISCOUNT  PIC 9(9)V9(2) VALUE 0.
+       01  WS-VALID-RECORD    PIC 9 VALUE 1.
+           88  WS-RECORD-IS-VALID       VALUE 1.
+           88  WS-RECORD-IS-INVALID     VALUE 0.
+       01  WS-REJECT-REASON   PIC X(10).
+       01  WS-HIGH-BALANCE-COUNT PIC 9(6) VALUE 0.
+
+      *> Working fields for TRUNCATE-FILE, the restart-time file
+      *> rebuild that keeps OUTPUT-FILE/REJECT-FILE/HIGH-BALANCE-FILE
+      *> in sync with the record counts the checkpoint committed.
+       01  WS-TRUNC-SRC-PATH  PIC X(256).
+       01  WS-TRUNC-TMP-PATH  PIC X(256).
+       01  WS-TRUNC-KEEP-COUNT PIC 9(6).
+       01  WS-TRUNC-COPIED    PIC 9(6).
+       01  WS-TRUNC-EOF-SW    PIC 9 VALUE 0.
+           88  WS-TRUNC-EOF          VALUE 1.
+
+      *> Tiered discount schedule, lowest tier first. WS-TIER-IDX is
+      *> walked from the top down so the first tier whose minimum the
+      *> balance meets or exceeds is the one that applies.
+       01  WS-DISCOUNT-TIER-VALUES.
+           05  FILLER             PIC X(12) VALUE '000000000000'.
+           05  FILLER             PIC X(12) VALUE '000050000050'.
+           05  FILLER             PIC X(12) VALUE '000100000100'.
+           05  FILLER             PIC X(12) VALUE '000500000150'.
+       01  WS-DISCOUNT-TABLE REDEFINES WS-DISCOUNT-TIER-VALUES.
+           05  WS-DISCOUNT-TIER OCCURS 4 TIMES.
+               10  WS-TIER-MIN    PIC 9(7)V99.
+               10  WS-TIER-RATE   PIC V999.
+       01  WS-TIER-IDX            PIC 9 VALUE 4.
+       01  WS-TIER-FOUND-SW       PIC 9 VALUE 0.
+           88  WS-TIER-FOUND             VALUE 1.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           ACCEPT WS-INPUT-PATH  FROM ENVIRONMENT "DD_INPUT_FILE"
-           ACCEPT WS-OUTPUT-PATH FROM ENVIRONMENT "DD_OUTPUT_FILE"
+           ACCEPT WS-INPUT-PATH   FROM ENVIRONMENT "DD_INPUT_FILE"
+           ACCEPT WS-OUTPUT-PATH  FROM ENVIRONMENT "DD_OUTPUT_FILE"
+           ACCEPT WS-CONTROL-PATH    FROM ENVIRONMENT "DD_CONTROL_FILE"
+           ACCEPT WS-REJECT-PATH     FROM ENVIRONMENT "DD_REJECT_FILE"
+           ACCEPT WS-CHECKPOINT-PATH
+               FROM ENVIRONMENT "DD_CHECKPOINT_FILE"
+           ACCEPT WS-RESTART-FLAG
+               FROM ENVIRONMENT "DD_RESTART_MODE"
+           ACCEPT WS-RUN-LOG-PATH
+               FROM ENVIRONMENT "DD_RUN_LOG_FILE"
+           ACCEPT WS-HIGH-BALANCE-PATH
+               FROM ENVIRONMENT "DD_HIGH_BALANCE_FILE"
+           ACCEPT WS-HIGH-BALANCE-THRESHOLD-IN
+               FROM ENVIRONMENT "DD_HIGH_BALANCE_THRESHOLD"
+           MOVE FUNCTION TRIM (WS-HIGH-BALANCE-THRESHOLD-IN)
+               TO WS-HIGH-BALANCE-THRESHOLD-TRIM
+           IF WS-HIGH-BALANCE-THRESHOLD-IN NOT = SPACES
+               IF FUNCTION TEST-NUMVAL
+                   (WS-HIGH-BALANCE-THRESHOLD-TRIM) = 0
+                   COMPUTE WS-HIGH-BALANCE-THRESHOLD =
+                       FUNCTION NUMVAL
+                           (WS-HIGH-BALANCE-THRESHOLD-TRIM)
+               ELSE
+                   DISPLAY "CUSTOMER-REPORT: DD_HIGH_BALANCE_THRESHOLD "
+                       "VALUE '" WS-HIGH-BALANCE-THRESHOLD-TRIM
+                       "' IS NOT NUMERIC, USING DEFAULT THRESHOLD"
+               END-IF
+           END-IF
 
-           OPEN INPUT  INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUN-LOG-STATUS = '35'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+
+           OPEN INPUT INPUT-FILE
+
+           IF WS-RESTART-REQUESTED
+               PERFORM LOAD-CHECKPOINT
+               MOVE CKPT-CUST-ID TO IN-CUST-ID
+               START INPUT-FILE KEY GREATER THAN IN-CUST-ID
+                   INVALID KEY
+                       MOVE 1 TO WS-EOF-FLAG
+               END-START
+               PERFORM TRUNCATE-RESTART-FILES
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND CONTROL-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND HIGH-BALANCE-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT CONTROL-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT HIGH-BALANCE-FILE
+           END-IF
 
            PERFORM READ-PROCESS UNTIL WS-EOF-FLAG = 1
 
+           PERFORM WRITE-CONTROL-TOTALS
+           PERFORM WRITE-RUN-LOG
+
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           CLOSE CONTROL-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE RUN-LOG-FILE
+           CLOSE HIGH-BALANCE-FILE
 
            DISPLAY "RECORDS PROCESSED: " WS-RECORDS-READ
+           DISPLAY "RECORDS REJECTED:  " WS-REJECTED
            STOP RUN.
 
        READ-PROCESS.
@@ -59,20 +262,196 @@
                    MOVE 1 TO WS-EOF-FLAG
                NOT AT END
                    ADD 1 TO WS-RECORDS-READ
-                   PERFORM PROCESS-RECORD
+                   PERFORM VALIDATE-RECORD
+                   IF WS-RECORD-IS-VALID
+                       PERFORM PROCESS-RECORD
+                   ELSE
+                       PERFORM REJECT-RECORD-OUT
+                   END-IF
+                   IF FUNCTION MOD (WS-RECORDS-READ
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
            END-READ.
 
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM READ-CHECKPOINT
+           PERFORM READ-CHECKPOINT UNTIL WS-CKPT-EOF
+           CLOSE CHECKPOINT-FILE
+
+           MOVE CKPT-RECORDS-READ    TO WS-RECORDS-READ
+           MOVE CKPT-REJECTED        TO WS-REJECTED
+           MOVE CKPT-TOTAL-BALANCE   TO WS-TOTAL-BALANCE
+           MOVE CKPT-TOTAL-DISCOUNT  TO WS-TOTAL-DISCOUNT
+           MOVE CKPT-HIGH-BALANCE-COUNT TO WS-HIGH-BALANCE-COUNT
+           .
+
+      *> Rebuilds OUTPUT-FILE, REJECT-FILE, and HIGH-BALANCE-FILE so
+      *> each holds exactly the records the checkpoint says were
+      *> committed, discarding anything the aborted run wrote after
+      *> the last checkpoint. Without this, resuming just past the
+      *> checkpointed key would re-process and re-append every record
+      *> between the checkpoint and the actual abend point.
+       TRUNCATE-RESTART-FILES.
+           COMPUTE WS-TRUNC-KEEP-COUNT =
+               CKPT-RECORDS-READ - CKPT-REJECTED
+           MOVE WS-OUTPUT-PATH TO WS-TRUNC-SRC-PATH
+           PERFORM TRUNCATE-FILE
+
+           MOVE CKPT-REJECTED TO WS-TRUNC-KEEP-COUNT
+           MOVE WS-REJECT-PATH TO WS-TRUNC-SRC-PATH
+           PERFORM TRUNCATE-FILE
+
+           MOVE CKPT-HIGH-BALANCE-COUNT TO WS-TRUNC-KEEP-COUNT
+           MOVE WS-HIGH-BALANCE-PATH TO WS-TRUNC-SRC-PATH
+           PERFORM TRUNCATE-FILE
+           .
+
+      *> Copies the first WS-TRUNC-KEEP-COUNT lines of WS-TRUNC-SRC-
+      *> PATH to a temporary file, then replaces the original with the
+      *> truncated copy. Records are copied as raw text lines, so this
+      *> works regardless of which FD's layout the file actually holds.
+       TRUNCATE-FILE.
+           MOVE SPACES TO WS-TRUNC-TMP-PATH
+           STRING WS-TRUNC-SRC-PATH DELIMITED BY SPACE
+               '.TMP' DELIMITED BY SIZE
+               INTO WS-TRUNC-TMP-PATH
+
+           MOVE 0 TO WS-TRUNC-COPIED
+           MOVE 0 TO WS-TRUNC-EOF-SW
+           OPEN INPUT  TRUNC-SOURCE-FILE
+           OPEN OUTPUT TRUNC-TARGET-FILE
+           PERFORM COPY-TRUNC-RECORD
+               UNTIL WS-TRUNC-EOF
+                  OR WS-TRUNC-COPIED = WS-TRUNC-KEEP-COUNT
+           CLOSE TRUNC-SOURCE-FILE
+           CLOSE TRUNC-TARGET-FILE
+
+           CALL "CBL_DELETE_FILE" USING WS-TRUNC-SRC-PATH
+           CALL "CBL_RENAME_FILE" USING
+               WS-TRUNC-TMP-PATH WS-TRUNC-SRC-PATH
+           .
+
+       COPY-TRUNC-RECORD.
+           READ TRUNC-SOURCE-FILE
+               AT END
+                   SET WS-TRUNC-EOF TO TRUE
+               NOT AT END
+                   WRITE TRUNC-TARGET-RECORD FROM TRUNC-SOURCE-RECORD
+                   ADD 1 TO WS-TRUNC-COPIED
+           END-READ.
+
+       READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-CKPT-EOF TO TRUE
+           END-READ.
+
+       WRITE-CHECKPOINT.
+           MOVE IN-CUST-ID        TO CKPT-CUST-ID
+           MOVE WS-RECORDS-READ   TO CKPT-RECORDS-READ
+           MOVE WS-REJECTED       TO CKPT-REJECTED
+           MOVE WS-TOTAL-BALANCE  TO CKPT-TOTAL-BALANCE
+           MOVE WS-TOTAL-DISCOUNT TO CKPT-TOTAL-DISCOUNT
+           MOVE WS-HIGH-BALANCE-COUNT TO CKPT-HIGH-BALANCE-COUNT
+           WRITE CHECKPOINT-RECORD
+           .
+
+       VALIDATE-RECORD.
+           SET WS-RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF IN-CUST-ID NOT NUMERIC
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE 'BAD-ID'    TO WS-REJECT-REASON
+           ELSE
+               IF IN-BALANCE NOT NUMERIC
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE 'BAD-BAL'   TO WS-REJECT-REASON
+               ELSE
+                   IF IN-CUST-NAME = SPACES
+                       SET WS-RECORD-IS-INVALID TO TRUE
+                       MOVE 'BLANK-NAME' TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       REJECT-RECORD-OUT.
+           MOVE INPUT-RECORD     TO REJ-INPUT-DATA
+           MOVE WS-REJECT-REASON TO REJ-REASON-CODE
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECTED
+           .
+
        PROCESS-RECORD.
            MOVE IN-CUST-ID   TO OUT-CUST-ID
            MOVE IN-CUST-NAME TO OUT-CUST-NAME
            MOVE IN-BALANCE   TO OUT-BALANCE
 
-           IF IN-BALANCE > 1000
-               COMPUTE WS-DISCOUNT = IN-BALANCE * 0.10
-           ELSE
+           IF IN-BALANCE < 0
+      *>       Credit balance: we owe the customer, not the other way
+      *>       around, so no discount applies.
                MOVE 0 TO WS-DISCOUNT
+           ELSE
+               MOVE 4 TO WS-TIER-IDX
+               MOVE 0 TO WS-TIER-FOUND-SW
+               PERFORM FIND-DISCOUNT-TIER
+                   UNTIL WS-TIER-FOUND OR WS-TIER-IDX = 1
+
+               COMPUTE WS-DISCOUNT =
+                   IN-BALANCE * WS-TIER-RATE (WS-TIER-IDX)
            END-IF
 
            MOVE WS-DISCOUNT TO OUT-DISCOUNT
            WRITE OUTPUT-RECORD
+
+           IF IN-BALANCE >= WS-HIGH-BALANCE-THRESHOLD
+               PERFORM WRITE-HIGH-BALANCE-EXCEPTION
+           END-IF
+
+           ADD IN-BALANCE  TO WS-TOTAL-BALANCE
+           ADD WS-DISCOUNT TO WS-TOTAL-DISCOUNT
+           .
+
+       WRITE-HIGH-BALANCE-EXCEPTION.
+           MOVE IN-CUST-ID   TO HB-CUST-ID
+           MOVE IN-CUST-NAME TO HB-CUST-NAME
+           MOVE IN-BALANCE   TO HB-BALANCE
+           MOVE WS-DISCOUNT  TO HB-DISCOUNT
+           WRITE HIGH-BALANCE-RECORD
+           ADD 1 TO WS-HIGH-BALANCE-COUNT
+           .
+
+      *> Walks the tier table from the top down; the first tier whose
+      *> minimum the balance meets or exceeds is the one that applies,
+      *> falling through to tier 1 (rate zero) if none of them do.
+       FIND-DISCOUNT-TIER.
+           IF IN-BALANCE >= WS-TIER-MIN (WS-TIER-IDX)
+               SET WS-TIER-FOUND TO TRUE
+           ELSE
+               SUBTRACT 1 FROM WS-TIER-IDX
+           END-IF
+           .
+
+       WRITE-CONTROL-TOTALS.
+           COMPUTE CTL-RECORD-COUNT = WS-RECORDS-READ - WS-REJECTED
+           MOVE WS-TOTAL-BALANCE  TO CTL-TOTAL-BALANCE
+           MOVE WS-TOTAL-DISCOUNT TO CTL-TOTAL-DISCOUNT
+           WRITE CONTROL-RECORD
+           .
+
+       WRITE-RUN-LOG.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+
+           MOVE WS-RUN-DATE       TO RLOG-RUN-DATE
+           MOVE WS-RUN-TIME       TO RLOG-RUN-TIME
+           MOVE WS-INPUT-PATH     TO RLOG-INPUT-PATH
+           MOVE WS-OUTPUT-PATH    TO RLOG-OUTPUT-PATH
+           MOVE WS-RECORDS-READ   TO RLOG-RECORDS-READ
+           MOVE WS-TOTAL-BALANCE  TO RLOG-TOTAL-BALANCE
+           MOVE WS-TOTAL-DISCOUNT TO RLOG-TOTAL-DISCOUNT
+           WRITE RUN-LOG-RECORD
            .
