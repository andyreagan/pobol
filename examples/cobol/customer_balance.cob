@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-BALANCE.
+      *> Independent balancing pass run after CUSTOMER-REPORT. Reads
+      *> the customer master and the report output side by side and
+      *> confirms nothing was silently dropped or double-counted:
+      *> input record count must equal output count plus rejects, and
+      *> sum(OUT-BALANCE) must equal sum(IN-BALANCE) over the records
+      *> that were actually valid. Raises a control-break exception
+      *> (non-zero RETURN-CODE plus a DISPLAY) if the two sides don't
+      *> tie out, so an I/O or logic bug in CUSTOMER-REPORT gets
+      *> caught before the report goes to anyone downstream.
+      *> A record only fails to reach OUTPUT-FILE by being rejected,
+      *> so "ties out" here means IN-COUNT less the input records
+      *> CUSTOMER-REPORT would reject equals OUT-COUNT. The reject
+      *> test below mirrors CUSTOMER-REPORT's VALIDATE-RECORD exactly
+      *> (non-numeric IN-CUST-ID, non-numeric IN-BALANCE, blank
+      *> IN-CUST-NAME) so a run with ordinary dirty data still ties
+      *> out instead of raising a false out-of-balance exception.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE  ASSIGN TO
+               WS-INPUT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IN-CUST-ID.
+           SELECT OUTPUT-FILE ASSIGN TO
+               WS-OUTPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INPUT-FILE.
+       01  INPUT-RECORD.
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==IN-CUST-ID==
+               ==DS-CUST-NAME== BY ==IN-CUST-NAME==
+               ==DS-BALANCE==   BY ==IN-BALANCE==.
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD.
+           COPY CUSTREC REPLACING
+               ==DS-CUST-ID==   BY ==OUT-CUST-ID==
+               ==DS-CUST-NAME== BY ==OUT-CUST-NAME==
+               ==DS-BALANCE==   BY ==OUT-BALANCE==.
+           05  OUT-DISCOUNT   PIC 9(7)V9(2).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-PATH      PIC X(256).
+       01  WS-OUTPUT-PATH     PIC X(256).
+       01  WS-EOF-FLAG        PIC 9 VALUE 0.
+
+       01  WS-IN-COUNT        PIC 9(6) VALUE 0.
+       01  WS-IN-BAD-COUNT    PIC 9(6) VALUE 0.
+       01  WS-IN-TOTAL        PIC S9(9)V9(2) VALUE 0.
+       01  WS-OUT-COUNT       PIC 9(6) VALUE 0.
+       01  WS-OUT-TOTAL       PIC S9(9)V9(2) VALUE 0.
+       01  WS-EXPECTED-COUNT  PIC 9(6) VALUE 0.
+
+       01  WS-VALID-RECORD    PIC 9 VALUE 1.
+           88  WS-RECORD-IS-VALID       VALUE 1.
+           88  WS-RECORD-IS-INVALID     VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-INPUT-PATH  FROM ENVIRONMENT "DD_INPUT_FILE"
+           ACCEPT WS-OUTPUT-PATH FROM ENVIRONMENT "DD_OUTPUT_FILE"
+
+           OPEN INPUT INPUT-FILE
+           PERFORM SUM-INPUT UNTIL WS-EOF-FLAG = 1
+           CLOSE INPUT-FILE
+
+           MOVE 0 TO WS-EOF-FLAG
+           OPEN INPUT OUTPUT-FILE
+           PERFORM SUM-OUTPUT UNTIL WS-EOF-FLAG = 1
+           CLOSE OUTPUT-FILE
+
+           COMPUTE WS-EXPECTED-COUNT =
+               WS-IN-COUNT - WS-IN-BAD-COUNT
+
+           PERFORM CHECK-BALANCE
+           STOP RUN.
+
+       SUM-INPUT.
+           READ INPUT-FILE
+               AT END
+                   MOVE 1 TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-IN-COUNT
+                   PERFORM VALIDATE-RECORD
+                   IF WS-RECORD-IS-VALID
+                       ADD IN-BALANCE TO WS-IN-TOTAL
+                   ELSE
+                       ADD 1 TO WS-IN-BAD-COUNT
+                   END-IF
+           END-READ.
+
+      *> Mirrors CUSTOMER-REPORT's VALIDATE-RECORD so this pass rejects
+      *> the same input records CUSTOMER-REPORT would have rejected.
+       VALIDATE-RECORD.
+           SET WS-RECORD-IS-VALID TO TRUE
+
+           IF IN-CUST-ID NOT NUMERIC
+               SET WS-RECORD-IS-INVALID TO TRUE
+           ELSE
+               IF IN-BALANCE NOT NUMERIC
+                   SET WS-RECORD-IS-INVALID TO TRUE
+               ELSE
+                   IF IN-CUST-NAME = SPACES
+                       SET WS-RECORD-IS-INVALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       SUM-OUTPUT.
+           READ OUTPUT-FILE
+               AT END
+                   MOVE 1 TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-OUT-COUNT
+                   ADD OUT-BALANCE TO WS-OUT-TOTAL
+           END-READ.
+
+       CHECK-BALANCE.
+           IF WS-EXPECTED-COUNT = WS-OUT-COUNT
+              AND WS-IN-TOTAL = WS-OUT-TOTAL
+               DISPLAY "CUSTOMER-BALANCE: IN BALANCE"
+               DISPLAY "  RECORDS: " WS-EXPECTED-COUNT
+               DISPLAY "  TOTAL:   " WS-IN-TOTAL
+           ELSE
+               DISPLAY "CUSTOMER-BALANCE: *** OUT OF BALANCE ***"
+               DISPLAY "  EXPECTED RECORDS: " WS-EXPECTED-COUNT
+               DISPLAY "  ACTUAL RECORDS:   " WS-OUT-COUNT
+               DISPLAY "  EXPECTED TOTAL:   " WS-IN-TOTAL
+               DISPLAY "  ACTUAL TOTAL:     " WS-OUT-TOTAL
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
