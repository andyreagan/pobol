@@ -1,16 +1,107 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD-NUMBERS.
-      *> Reads two numbers from ACCEPT (stdin), adds them,
-      *> and DISPLAYs the result to stdout.
+      *> Reads a transaction file of operand pairs plus an operation
+      *> code, applies the operation to every record in one run, and
+      *> writes a results file. Same READ-PROCESS-UNTIL-EOF pattern
+      *> as CUSTOMER-REPORT and UPPERCASE, so this is no longer a
+      *> one-pair-at-a-time interactive program.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE  ASSIGN TO WS-INPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  INPUT-FILE.
+       01  INPUT-RECORD.
+           05  IN-NUM-A       PIC S9(9)V99.
+           05  IN-NUM-B       PIC S9(9)V99.
+           05  IN-OPERATION   PIC X(1).
+      *>     A = add, S = subtract, M = multiply, D = divide
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD.
+           05  OUT-NUM-A      PIC S9(9)V99.
+           05  OUT-NUM-B      PIC S9(9)V99.
+           05  OUT-OPERATION  PIC X(1).
+           05  OUT-RESULT     PIC S9(11)V99.
+           05  OUT-STATUS     PIC X(2).
+
        WORKING-STORAGE SECTION.
-       01  WS-INPUT.
-           05  WS-NUM-A       PIC 9(5).
-           05  WS-NUM-B       PIC 9(5).
-       01  WS-RESULT           PIC 9(6).
+       01  WS-INPUT-PATH      PIC X(256).
+       01  WS-OUTPUT-PATH     PIC X(256).
+       01  WS-EOF-FLAG        PIC 9 VALUE 0.
+       01  WS-RESULT          PIC S9(11)V99.
 
        PROCEDURE DIVISION.
-           ACCEPT WS-INPUT
-           ADD WS-NUM-A TO WS-NUM-B GIVING WS-RESULT
-           DISPLAY WS-RESULT
+       MAIN-PARA.
+           ACCEPT WS-INPUT-PATH  FROM ENVIRONMENT "DD_INPUT_FILE"
+           ACCEPT WS-OUTPUT-PATH FROM ENVIRONMENT "DD_OUTPUT_FILE"
+
+           OPEN INPUT  INPUT-FILE
+           OPEN OUTPUT OUTPUT-FILE
+
+           PERFORM READ-PROCESS UNTIL WS-EOF-FLAG = 1
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
            STOP RUN.
+
+       READ-PROCESS.
+           READ INPUT-FILE
+               AT END
+                   MOVE 1 TO WS-EOF-FLAG
+               NOT AT END
+                   PERFORM PROCESS-RECORD
+           END-READ.
+
+       PROCESS-RECORD.
+           MOVE IN-NUM-A     TO OUT-NUM-A
+           MOVE IN-NUM-B     TO OUT-NUM-B
+           MOVE IN-OPERATION TO OUT-OPERATION
+           MOVE 'OK'         TO OUT-STATUS
+
+           EVALUATE IN-OPERATION
+               WHEN 'A'
+                   COMPUTE WS-RESULT = IN-NUM-A + IN-NUM-B
+                       ON SIZE ERROR
+                           MOVE 0    TO WS-RESULT
+                           MOVE 'OV' TO OUT-STATUS
+                   END-COMPUTE
+               WHEN 'S'
+                   COMPUTE WS-RESULT = IN-NUM-A - IN-NUM-B
+                       ON SIZE ERROR
+                           MOVE 0    TO WS-RESULT
+                           MOVE 'OV' TO OUT-STATUS
+                   END-COMPUTE
+               WHEN 'M'
+                   COMPUTE WS-RESULT = IN-NUM-A * IN-NUM-B
+                       ON SIZE ERROR
+                           MOVE 0    TO WS-RESULT
+                           MOVE 'OV' TO OUT-STATUS
+                   END-COMPUTE
+               WHEN 'D'
+                   IF IN-NUM-B = 0
+                       MOVE 0      TO WS-RESULT
+                       MOVE 'DZ'   TO OUT-STATUS
+                   ELSE
+                       COMPUTE WS-RESULT ROUNDED =
+                           IN-NUM-A / IN-NUM-B
+                           ON SIZE ERROR
+                               MOVE 0    TO WS-RESULT
+                               MOVE 'OV' TO OUT-STATUS
+                       END-COMPUTE
+                   END-IF
+               WHEN OTHER
+                   MOVE 0      TO WS-RESULT
+                   MOVE 'BO'   TO OUT-STATUS
+           END-EVALUATE
+
+           MOVE WS-RESULT TO OUT-RESULT
+           WRITE OUTPUT-RECORD
+           .
